@@ -0,0 +1,33 @@
+000100******************************************************************
+000200*    SIEVECPY
+000300*    COMMON ERATOSTHENES-SIEVE PRIME TABLE LAYOUT.
+000400*
+000500*    SHARED BY ALL EULER-CLUB WEEKLY PROGRAMS SO EVERY PROGRAM
+000600*    AGREES ON ONE PRIME-TABLE SHAPE INSTEAD OF HAND-COPYING THE
+000700*    SIEVE LOGIC INTO EACH NEW WEEK.  PRIME-ENTRY(N) = 1 MEANS N IS
+000900*    COMPOSITE (NOT PRIME); = 0 MEANS N IS PRIME.  INDEX 1
+001000*    (THE NUMBER 1) IS FORCED ON, AS NEITHER PRIME NOR USEFUL.
+001100*
+001200*    MODIFICATION HISTORY.
+001300*    DATE       INIT  DESCRIPTION
+001400*    ---------  ----  ---------------------------------------
+001500*    08/08/2026 RTS   PULLED OUT OF EULER37 SO FUTURE WEEKLY
+001600*                     PROGRAMS CAN COPY IT INSTEAD OF RE-TYPING
+001700*                     THE SIEVE TABLE.
+001710*    08/08/2026 RTS   EULER37 HAS MOVED TO THE KEYED-VSAM LAYOUT
+001720*                     IN PRIMEVSM SO IT CAN SIEVE PAST WHAT FITS
+001730*                     IN WORKING STORAGE.  NOTE THAT SIEVEGEN
+001740*                     BUILDS ONLY THE PRIMEVSM LAYOUT NOW -- THIS
+001750*                     COPYBOOK'S TABLE SHAPE IS KEPT HERE FOR
+001760*                     REFERENCE ONLY.  A FUTURE SMALL-MAX WEEKLY
+001770*                     PROGRAM THAT WANTS AN ALL-IN-MEMORY TABLE
+001780*                     WOULD NEED ITS OWN SIEVE-BUILD PARAGRAPH
+001790*                     AGAINST THIS LAYOUT, NOT A CALL TO SIEVEGEN.
+001795*    08/09/2026 RTS   DROPPED THE REFERENCE TO A "SIEVELKP"
+001796*                     SUBPROGRAM ABOVE -- NO SUCH SUBPROGRAM WAS
+001797*                     EVER BUILT; SIEVEGEN IS THE ONLY CALLABLE
+001798*                     SIEVE ROUTINE IN THE SHOP.
+001800******************************************************************
+001900 01  PRIME-TABLE.
+002000     05  PRIME               PIC 9       VALUE 0
+002100                             OCCURS 1000000 TIMES.
