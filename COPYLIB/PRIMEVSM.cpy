@@ -0,0 +1,40 @@
+000100******************************************************************
+000200*    PRIMEVSM
+000300*    COMMON VSAM PRIME-FLAG RECORD LAYOUT.
+000400*
+000500*    REPLACES THE IN-MEMORY PRIME-TABLE (SEE SIEVECPY) WITH A
+000600*    ONE-FLAG-PER-NUMBER RECORD ON A KEYED VSAM DATASET (PRIMEVSM)
+000700*    SO THE SIEVE CAN RUN AGAINST AN MAX FAR LARGER THAN WOULD FIT
+000800*    IN WORKING STORAGE, AND SO THE BUILT SIEVE SURVIVES BETWEEN
+000900*    RUNS WITHOUT RELYING ON A SEPARATE CHECKPOINT IMAGE.
+001000*    PV-FLAG = 1 MEANS PV-NUMBER IS COMPOSITE (NOT PRIME); = 0
+001100*    MEANS PV-NUMBER IS PRIME.  THE NUMBER 1 IS WRITTEN WITH
+001200*    PV-FLAG = 1, AS NEITHER PRIME NOR USEFUL.
+001300*
+001400*    MODIFICATION HISTORY.
+001500*    DATE       INIT  DESCRIPTION
+001600*    ---------  ----  ---------------------------------------
+001700*    08/08/2026 RTS   ORIGINAL VERSION.  SUPERSEDES THE
+001800*                     OCCURS-TABLE LAYOUT IN SIEVECPY FOR
+001900*                     PROGRAMS THAT SIEVE AGAINST A KEYED
+002000*                     VSAM FILE INSTEAD OF A WORKING-STORAGE
+002100*                     TABLE.  SIEVECPY IS LEFT IN PLACE FOR
+002200*                     ANY OLDER PROGRAM STILL CODED AGAINST IT.
+002210*    08/08/2026 RTS   ADDED PRIME-VSAM-TRAILER, A REDEFINES OF
+002220*                     THE SAME RECORD THAT RECORDS THE MAX A
+002230*                     SIEVE BUILD ACTUALLY COMPLETED, UNDER THE
+002240*                     RESERVED KEY 0 (NEVER A REAL CANDIDATE).
+002250*                     THIS GIVES A REAL COMPLETION MARKER TO TEST
+002260*                     INSTEAD OF INFERRING "ALREADY BUILT" FROM
+002270*                     THE PRESENCE OF THE HIGHEST ORDINARY KEY.
+002300******************************************************************
+002400 01  PRIME-VSAM-REC.
+002500     05  PV-NUMBER           PIC 9(08).
+002600     05  PV-FLAG             PIC 9.
+002700         88  PV-COMPOSITE                VALUE 1.
+002800         88  PV-NOT-COMPOSITE            VALUE 0.
+002900     05  FILLER              PIC X(08).
+003000 01  PRIME-VSAM-TRAILER REDEFINES PRIME-VSAM-REC.
+003100     05  PT-KEY              PIC 9(08).
+003200     05  FILLER              PIC X(01).
+003300     05  PT-COMPLETED-MAX    PIC 9(08).
