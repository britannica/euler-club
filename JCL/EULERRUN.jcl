@@ -0,0 +1,83 @@
+//EULERRUN JOB (ACCTNO),'EULER CLUB',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),REGION=0M,NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* EULERRUN - NIGHTLY EULER CLUB PORTFOLIO RUN.
+//*
+//* STEPS THROUGH EACH WEEK'S PROGRAM IN PROGRAM-ID SEQUENCE,
+//* BYPASSING A WEEK'S STEPS IF THE PRIOR WEEK ABENDED OR RETURNED
+//* A NONZERO RETURN-CODE, AND ROLLS EACH WEEK'S EULEROUT DATASET
+//* INTO ONE COMBINED PORTFOLIO DATASET SO THE WHOLE CLUB'S
+//* SOLVED-PROBLEM HISTORY CAN BE REGENERATED IN ONE SUBMITTED JOB.
+//*
+//* TO ADD A NEW WEEK: COPY THE WEEKNN/ROLLUPNN STEP PAIR BELOW,
+//* CHANGE THE PROGRAM-ID AND DATASET QUALIFIERS, AND CHAIN ITS
+//* COND= OFF THE PRIOR WEEK'S STEP NAME THE SAME WAY WEEK37 DOES.
+//*
+//* MODIFICATION HISTORY.
+//* DATE       INIT  DESCRIPTION
+//* ---------  ----  -----------------------------------------
+//* 08/08/2026 RTS   ORIGINAL VERSION (WEEK37 ONLY).
+//* 08/08/2026 RTS   ADDED THE PRIMEVSM DD FOR THE KEYED VSAM
+//*                  PRIME-FILE WEEK37 NOW SIEVES AGAINST.  THE
+//*                  CLUSTER MUST ALREADY BE DEFINED (SEE EULRVSAM,
+//*                  THE ONE-TIME PROVISIONING JOB IN THIS SAME
+//*                  LIBRARY) BEFORE THIS STEP RUNS.
+//* 08/08/2026 RTS   CHANGED EULEROUT TO DISP=(MOD,CATLG,CATLG) --
+//*                  DISP=NEW FAILED ALLOCATION ON ANY RESUBMISSION
+//*                  ONCE THE DATASET WAS ALREADY CATALOGED.
+//* 08/09/2026 RTS   CHANGED SVRESTRT TO DISP=(OLD,KEEP,KEEP).
+//*                  DISP=MOD POSITIONS A SEQUENTIAL DATASET FOR
+//*                  OUTPUT AFTER ITS EXISTING DATA NO MATTER WHAT
+//*                  OPEN MODE THE PROGRAM USES, SO SIEVEGEN'S
+//*                  0300-CLEAR-CHECKPOINT (OPEN OUTPUT + CLOSE, NO
+//*                  WRITE) NEVER ACTUALLY EMPTIED IT, AND REPEATED
+//*                  0200-SAVE-CHECKPOINT CALLS WITHIN ONE RUN WOULD
+//*                  HAVE APPENDED RATHER THAN REPLACED THE ONE
+//*                  CHECKPOINT RECORD THIS FILE IS DESIGNED TO HOLD.
+//*                  UNLIKE EULEROUT, SVRESTRT MUST NOT ACCUMULATE
+//*                  ACROSS RUNS, SO THE EULEROUT FIX DOES NOT APPLY
+//*                  HERE.  THE DATASET ITSELF MUST BE ALLOCATED ONCE
+//*                  BEFORE THE FIRST SUBMISSION (SEE EULRVSAM, AS
+//*                  WITH THE PRIMEVSM CLUSTER ABOVE).
+//*--------------------------------------------------------------
+//JOBLIB   DD   DSN=EULER.CLUB.LOADLIB,DISP=SHR
+//*--------------------------------------------------------------
+//* WEEK 37 - PROJECT EULER PROBLEM 37 (TRUNCATABLE PRIMES)
+//*--------------------------------------------------------------
+//WEEK37   EXEC PGM=EULER37
+//PARMIN   DD   DSN=EULER.CLUB.WEEK37.PARM,DISP=SHR
+//EULEROUT DD   DSN=EULER.CLUB.WEEK37.OUT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),UNIT=SYSDA
+//RPTOUT   DD   SYSOUT=*
+//ANSKEY   DD   DSN=EULER.CLUB.ANSKEY,DISP=SHR
+//PRIMEVSM DD   DSN=EULER.CLUB.WEEK37.PRIMES,DISP=SHR
+//SVRESTRT DD   DSN=EULER.CLUB.WEEK37.RESTART,
+//             DISP=(OLD,KEEP,KEEP)
+//SYSOUT   DD   SYSOUT=*
+//*
+//ROLL37   EXEC PGM=IEBGENER,COND=(0,NE,WEEK37)
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   DUMMY
+//SYSUT1   DD   DSN=EULER.CLUB.WEEK37.OUT,DISP=SHR
+//SYSUT2   DD   DSN=EULER.CLUB.PORTFOLIO,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(10,10),RLSE),UNIT=SYSDA
+//*--------------------------------------------------------------
+//* NEXT WEEK GOES HERE, E.G.:
+//*
+//* //WEEK38   EXEC PGM=EULER38,COND=(0,NE,WEEK37)
+//* //PARMIN   DD   DSN=EULER.CLUB.WEEK38.PARM,DISP=SHR
+//* //EULEROUT DD   DSN=EULER.CLUB.WEEK38.OUT,
+//* //             DISP=(MOD,CATLG,CATLG),
+//* //             SPACE=(TRK,(5,5),RLSE),UNIT=SYSDA
+//* //...
+//* //ROLL38   EXEC PGM=IEBGENER,
+//* //             COND=((0,NE,WEEK37),(0,NE,WEEK38))
+//* //SYSPRINT DD   SYSOUT=*
+//* //SYSIN    DD   DUMMY
+//* //SYSUT1   DD   DSN=EULER.CLUB.WEEK38.OUT,DISP=SHR
+//* //SYSUT2   DD   DSN=EULER.CLUB.PORTFOLIO,
+//* //             DISP=(MOD,CATLG,CATLG),
+//* //             SPACE=(TRK,(10,10),RLSE),UNIT=SYSDA
+//*--------------------------------------------------------------
