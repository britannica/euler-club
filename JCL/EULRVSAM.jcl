@@ -0,0 +1,54 @@
+//EULRVSAM JOB (ACCTNO),'EULER CLUB',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),REGION=0M,NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* EULRVSAM - ONE-TIME DATASET PROVISIONING FOR THE SHARED SIEVE
+//* INFRASTRUCTURE (SEE SUBPROGS/SIEVEGEN AND COPYLIB/PRIMEVSM).
+//*
+//* RUN THIS JOB ONCE, BEFORE THE FIRST EULERRUN SUBMISSION THAT
+//* TOUCHES A GIVEN WEEK'S PRIMEVSM/SVRESTRT DATASETS, TO:
+//*   1. DEFINE THE KEYED VSAM CLUSTER EULERRUN'S PRIMEVSM DD
+//*      EXPECTS TO ALREADY EXIST (DISP=SHR).  KEYS(8 0) MATCHES
+//*      PV-NUMBER (PIC 9(08), THE FIRST 8 BYTES OF PRIME-VSAM-REC
+//*      IN COPYLIB/PRIMEVSM); RECORDSIZE(17 17) MATCHES THE FIXED
+//*      17-BYTE RECORD (PV-NUMBER + PV-FLAG + FILLER) THAT RECORD
+//*      DESCRIBES, INCLUDING THE REDEFINED PRIME-VSAM-TRAILER VIEW.
+//*   2. ALLOCATE THE SEQUENTIAL RESTART-FILE DATASET EULERRUN'S
+//*      SVRESTRT DD EXPECTS TO ALREADY EXIST (DISP=OLD, SEE THAT
+//*      JOB'S MODIFICATION HISTORY FOR WHY SVRESTRT CANNOT BE LEFT
+//*      ON DISP=MOD).  LRECL 24 MATCHES RESTART-REC (RS-MAX/RS-I/
+//*      RS-J, 3 TIMES PIC 9(08), IN SUBPROGS/SIEVEGEN).
+//*
+//* A NEW WEEK'S PROGRAM THAT CALLS SIEVEGEN AGAINST ITS OWN
+//* PRIMEVSM/SVRESTRT DATASET PAIR NEEDS ITS OWN COPY OF BOTH STEPS
+//* BELOW, WITH THE DATASET QUALIFIERS CHANGED TO MATCH, ADDED HERE
+//* THE SAME WAY A NEW WEEK'S STEPS ARE ADDED TO EULERRUN.
+//*
+//* MODIFICATION HISTORY.
+//* DATE       INIT  DESCRIPTION
+//* ---------  ----  -----------------------------------------
+//* 08/09/2026 RTS   ORIGINAL VERSION (WEEK37 ONLY).  REPLACES THE
+//*                  "SEE THE IDCAMS DEFINE CLUSTER CARDS KEPT WITH
+//*                  THE LOADLIB BUILD JOB" COMMENT IN EULERRUN --
+//*                  NO SUCH JOB EXISTED; THIS ONE DOES THE ACTUAL
+//*                  PROVISIONING EULERRUN'S DD STATEMENTS ASSUME.
+//*--------------------------------------------------------------
+//DEFPRIME EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DEFINE CLUSTER (NAME(EULER.CLUB.WEEK37.PRIMES)  -
+         INDEXED                                  -
+         KEYS(8 0)                                -
+         RECORDSIZE(17 17)                        -
+         FREESPACE(10 10)                         -
+         SPACE(50 25) TRACKS                      -
+         VOLUMES(SYSDA))                          -
+  DATA  (NAME(EULER.CLUB.WEEK37.PRIMES.DATA))     -
+  INDEX (NAME(EULER.CLUB.WEEK37.PRIMES.INDEX))
+/*
+//*--------------------------------------------------------------
+//ALLOCRST EXEC PGM=IEFBR14
+//SVRESTRT DD   DSN=EULER.CLUB.WEEK37.RESTART,
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=24,BLKSIZE=0)
+//*--------------------------------------------------------------
