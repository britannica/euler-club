@@ -0,0 +1,379 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. SIEVEGEN.
+000120 AUTHOR. EULER CLUB.
+000130 INSTALLATION. EULER CLUB.
+000140 DATE-WRITTEN. 08/08/2026.
+000150 DATE-COMPILED.
+000160*REMARKS.
+000170*    SHARED ERATOSTHENES-SIEVE BUILDER.
+000180*
+000190*    BUILDS THE PRIME-FILE (SEE PRIMEVSM), A KEYED VSAM DATASET
+000200*    OF ONE COMPOSITE/PRIME FLAG PER NUMBER UP THROUGH SV-MAX, SO
+000210*    THAT ANY WEEKLY PROGRAM CAN CALL THIS INSTEAD OF CARRYING
+000220*    ITS OWN COPY OF THE SIEVE LOGIC.  SV-RETURN-CODE COMES BACK
+000230*    ZERO ON A NORMAL BUILD.
+000240*
+000250*    MODIFICATION HISTORY.
+000260*    DATE       INIT  DESCRIPTION
+000270*    ---------  ----  ---------------------------------------
+000280*    08/08/2026 RTS   ORIGINAL VERSION, EXTRACTED FROM THE
+000290*                     SIEVE-BUILD LOGIC IN EULER37.
+000300*    08/08/2026 RTS   ADDED CHECKPOINT/RESTART: THE SIEVE TABLE
+000310*                     PLUS THE CURRENT I/J ARE SAVED TO THE
+000320*                     RESTART-FILE EVERY SV-CHECKPOINT-INTERVAL
+000330*                     OUTER ITERATIONS SO A RERUN AFTER AN
+000340*                     ABEND ON A LARGE SV-MAX PICKS UP WHERE
+000350*                     IT LEFT OFF.
+000360*    08/08/2026 RTS   ADDED SV-ITER-COUNT SO CALLERS CAN TRACK
+000370*                     HOW MANY OUTER SIEVE ITERATIONS THE BUILD
+000380*                     TOOK, FOR PERFORMANCE TUNING.
+000390*    08/08/2026 RTS   MOVED THE SIEVE FLAGS OUT OF THE IN-MEMORY
+000400*                     PRIME-TABLE OCCURS TABLE AND ONTO THE KEYED
+000410*                     VSAM PRIME-FILE (PRIMEVSM), SO SV-MAX IS NO
+000420*                     LONGER LIMITED TO WHAT FITS IN WORKING
+000430*                     STORAGE.  THE RESTART CHECKPOINT NOW ONLY
+000440*                     CARRIES THE SV-I/SV-J POINTERS -- THE SIEVE
+000450*                     FLAGS THEMSELVES ALREADY SURVIVE A RERUN ON
+000460*                     THE VSAM FILE ITSELF.
+000470*    08/08/2026 RTS   0160-NEXT-PRIME NOW STOPS AND SIGNALS
+000480*                     SV-RETURN-CODE IF IT SEARCHES PAST SV-MAX
+000490*                     WITHOUT FINDING A PRIME INSTEAD OF READING
+000500*                     AN UNDEFINED KEY; BOTH RANDOM-READ PARAGRAPHS
+000510*                     NOW TEST FOR INVALID KEY INSTEAD OF LEAVING
+000520*                     PV-FILE-STATUS UNCHECKED.  THE CHECKPOINT
+000530*                     TRIGGER NOW COUNTS OUTER PASSES IN ITS OWN
+000540*                     COUNTER (SV-CHECKPOINT-COUNTER) RATHER THAN
+000550*                     TESTING SV-I, WHICH NEVER REACHED THE OLD
+000560*                     10,000 INTERVAL BECAUSE IT NEVER GOES PAST
+000570*                     THE SQUARE ROOT OF SV-MAX.  SV-ITER-COUNT
+000580*                     NOW COUNTS ACTUAL CANDIDATE/MARKING READS
+000590*                     INSTEAD OF A CONSTANT ONE-PER-OUTER-PASS.
+000600*    08/08/2026 RTS   REPLACED THE "DOES KEY SV-MAX EXIST" CHECK
+000610*                     IN 0140-CHECK-PRIME-FILE WITH A REAL
+000620*                     COMPLETION MARKER (PRIME-VSAM-TRAILER AT THE
+000630*                     RESERVED KEY 0), WRITTEN ONLY AFTER THE
+000640*                     MARKING LOOP AND THE CHECKPOINT CLEAR BOTH
+000650*                     FINISH CLEANLY -- A RUN INTERRUPTED AFTER
+000660*                     0150 BUT BEFORE THE FIRST CHECKPOINT NO
+000670*                     LONGER LOOKS "ALREADY BUILT" ON RESTART.
+000680*                     0150-INITIALIZE-PRIME-FILE ALSO NO LONGER
+000690*                     ASSUMES A CLEAN SLATE: A WRITE THAT HITS A
+000700*                     KEY LEFT OVER FROM AN ABENDED PRIOR INIT
+000710*                     NOW REWRITES IT INSTEAD OF RAISING A
+000720*                     DUPLICATE-KEY CONDITION.  SPLIT THE SINGLE
+000730*                     SV-ITER-COUNT INTO SV-SEARCH-ITER-COUNT AND
+000740*                     SV-MARK-ITER-COUNT SO CANDIDATE-SEARCH COST
+000750*                     CAN BE TOLD APART FROM COMPOSITE-MARKING
+000760*                     COST.  SV-I IS NOW UNCONDITIONALLY SET TO 1
+000770*                     BEFORE THE "ALREADY POPULATED" SHORTCUT CAN
+000780*                     FIRE, SO IT IS NEVER LEFT UNINITIALIZED.
+000785*    08/09/2026 RTS   0180-WRITE-COMPLETION-MARKER NO LONGER
+000786*                     RUNS ON THE SV-FILE-POPULATED SHORTCUT
+000787*                     PATH, ONLY AFTER A BUILD THAT ACTUALLY RAN
+000788*                     THE MARKING LOOP (OR RESUMED ONE).  IT
+000789*                     WAS PREVIOUSLY UNCONDITIONAL ON
+000790*                     SV-RETURN-CODE = 0, SO A RUN REQUESTING A
+000791*                     SMALLER SV-MAX AFTER A PRIOR, LARGER CLEAN
+000792*                     BUILD WOULD DOWNGRADE PT-COMPLETED-MAX AND
+000793*                     FORCE A WASTED FULL REBUILD ON THE NEXT RUN
+000794*                     REQUESTING THE ORIGINAL, LARGER MAX.
+000796*    08/09/2026 RTS   OPEN I-O PRIME-FILE IS NOW CHECKED AGAINST
+000797*                     PV-FILE-STATUS; A FAILED OPEN (E.G. THE
+000798*                     CLUSTER NOT YET ALLOCATED) NOW SETS
+000799*                     SV-RETURN-CODE AND GOES STRAIGHT BACK TO
+000800*                     THE CALLER INSTEAD OF FALLING INTO
+000801*                     0140-CHECK-PRIME-FILE'S RANDOM READ AGAINST
+000802*                     A FILE THAT WAS NEVER SUCCESSFULLY OPENED.
+000803*----------------------------------------------------------------
+000810 ENVIRONMENT DIVISION.
+000810 CONFIGURATION SECTION.
+000820 SOURCE-COMPUTER. IBM-370.
+000830 OBJECT-COMPUTER. IBM-370.
+000840 INPUT-OUTPUT SECTION.
+000850 FILE-CONTROL.
+000860     SELECT PRIME-FILE ASSIGN TO PRIMEVSM
+000870         ORGANIZATION IS INDEXED
+000880         ACCESS MODE IS RANDOM
+000890         RECORD KEY IS PV-NUMBER
+000900         FILE STATUS IS PV-FILE-STATUS.
+000910     SELECT RESTART-FILE ASSIGN TO SVRESTRT
+000920         ORGANIZATION IS LINE SEQUENTIAL
+000930         FILE STATUS IS SV-RESTART-STATUS.
+000940*----------------------------------------------------------------
+000950 DATA DIVISION.
+000960 FILE SECTION.
+000970 FD  PRIME-FILE.
+000980 COPY PRIMEVSM.
+000990 FD  RESTART-FILE.
+001000 01  RESTART-REC.
+001010     05  RS-MAX              PIC 9(08).
+001020     05  RS-I                PIC 9(08).
+001030     05  RS-J                PIC 9(08).
+001040*----------------------------------------------------------------
+001050 WORKING-STORAGE SECTION.
+001060 01  PV-FILE-STATUS          PIC XX.
+001070 01  SV-I                    PIC 9(08).
+001080 01  SV-J                    PIC 9(08).
+001090 01  SV-RESTART-STATUS       PIC XX.
+001100 01  SV-RESTART-SW           PIC X       VALUE "N".
+001110     88  SV-RESTART-AVAILABLE            VALUE "Y".
+001120 01  SV-FILE-POPULATED-SW    PIC X       VALUE "N".
+001130     88  SV-FILE-POPULATED               VALUE "Y".
+001140 01  SV-CHECKPOINT-COUNTER   PIC 9(09)   COMP.
+001150 01  SV-CHECKPOINT-INTERVAL  PIC 9(06)   VALUE 50.
+001160*----------------------------------------------------------------
+001170 LINKAGE SECTION.
+001180 01  SV-MAX                  PIC 9(08).
+001190 01  SV-RETURN-CODE          PIC 99.
+001200 01  SV-SEARCH-ITER-COUNT    PIC 9(09) COMP.
+001210 01  SV-MARK-ITER-COUNT      PIC 9(09) COMP.
+001220*----------------------------------------------------------------
+001230 PROCEDURE DIVISION USING SV-MAX, SV-RETURN-CODE,
+001240         SV-SEARCH-ITER-COUNT, SV-MARK-ITER-COUNT.
+001250 0000-MAINLINE SECTION.
+001260 0000-START.
+001270     MOVE 0 TO SV-RETURN-CODE.
+001280     MOVE 0 TO SV-SEARCH-ITER-COUNT.
+001290     MOVE 0 TO SV-MARK-ITER-COUNT.
+001300     MOVE 0 TO SV-CHECKPOINT-COUNTER.
+001310     MOVE 1 TO SV-I.
+001320     OPEN I-O PRIME-FILE.
+001322     IF PV-FILE-STATUS NOT = "00"
+001324         DISPLAY "SIEVEGEN: PRIME-FILE OPEN FAILED, STATUS "
+001326                 PV-FILE-STATUS
+001328         MOVE 20 TO SV-RETURN-CODE
+001329         GO TO 0000-MAINLINE-EXIT
+001330     END-IF.
+001335     PERFORM 0100-LOAD-CHECKPOINT THRU 0100-EXIT.
+001340
+001350*    A NON-RESTART ENTRY MAY STILL FIND PRIMEVSM ALREADY BUILT,
+001360*    SINCE THE CLUSTER PERSISTS ACROSS RUNS AND THE CHECKPOINT IS
+001370*    CLEARED ON EVERY CLEAN FINISH -- 0140 TELLS THAT CASE APART
+001380*    FROM A TRUE FIRST RUN SO 0150 NEVER RE-WRITES EXISTING KEYS.
+001390     IF NOT SV-RESTART-AVAILABLE
+001400         PERFORM 0140-CHECK-PRIME-FILE THRU 0140-EXIT
+001410         IF NOT SV-FILE-POPULATED
+001420             PERFORM 0150-INITIALIZE-PRIME-FILE THRU 0150-EXIT
+001430         END-IF
+001440     END-IF.
+001450
+001460     PERFORM UNTIL SV-I > SV-MAX ** 0.5 OR SV-RETURN-CODE NOT = 0
+001470             OR (NOT SV-RESTART-AVAILABLE AND SV-FILE-POPULATED)
+001480         ADD 1 TO SV-I
+001490         ADD 1 TO SV-CHECKPOINT-COUNTER
+001500         PERFORM 0160-NEXT-PRIME THRU 0160-EXIT
+001510         IF SV-RETURN-CODE = 0
+001520             MOVE SV-J TO SV-I
+001530             COMPUTE SV-J = SV-J ** 2
+001540             PERFORM UNTIL SV-J > SV-MAX OR SV-RETURN-CODE NOT = 0
+001550                 PERFORM 0170-MARK-COMPOSITE THRU 0170-EXIT
+001560                 SET SV-J UP BY SV-I
+001570             END-PERFORM
+001580             IF FUNCTION MOD(SV-CHECKPOINT-COUNTER,
+001590                     SV-CHECKPOINT-INTERVAL) = 0
+001600                 PERFORM 0200-SAVE-CHECKPOINT THRU 0200-EXIT
+001610             END-IF
+001620         END-IF
+001630     END-PERFORM.
+001640
+001650     IF SV-RETURN-CODE = 0
+001660         PERFORM 0300-CLEAR-CHECKPOINT THRU 0300-EXIT
+001665         IF NOT SV-FILE-POPULATED
+001670             PERFORM 0180-WRITE-COMPLETION-MARKER THRU 0180-EXIT
+001675         END-IF
+001680     END-IF.
+001690     CLOSE PRIME-FILE.
+001700
+001710 0000-MAINLINE-EXIT.
+001720     GOBACK.
+001730*----------------------------------------------------------------
+001740*    0100-LOAD-CHECKPOINT LOOKS FOR A RESTART RECORD LEFT BY A
+001750*    PRIOR, INTERRUPTED RUN AGAINST THE SAME SV-MAX.  IF ONE IS
+001760*    FOUND THE SV-I/SV-J POINTERS ARE RESTORED SO THE SIEVE PICKS
+001770*    UP WHERE IT LEFT OFF -- THE SIEVE FLAGS THEMSELVES ARE
+001780*    ALREADY ON THE PRIME-FILE FROM THE INTERRUPTED RUN.
+001790*    OTHERWISE THE SIEVE STARTS FROM SCRATCH AT I = 1 (ALREADY
+001800*    SET BY THE MAINLINE BEFORE THIS PARAGRAPH IS PERFORMED).
+001810*----------------------------------------------------------------
+001820 0100-LOAD-CHECKPOINT.
+001830     OPEN INPUT RESTART-FILE.
+001840     IF SV-RESTART-STATUS NOT = "00"
+001850         GO TO 0100-EXIT
+001860     END-IF.
+001870
+001880     READ RESTART-FILE
+001890         AT END
+001900             CLOSE RESTART-FILE
+001910             GO TO 0100-EXIT
+001920     END-READ.
+001930
+001940     IF RS-MAX NOT = SV-MAX
+001950         CLOSE RESTART-FILE
+001960         GO TO 0100-EXIT
+001970     END-IF.
+001980
+001990     MOVE RS-I TO SV-I.
+002000     MOVE RS-J TO SV-J.
+002010     SET SV-RESTART-AVAILABLE TO TRUE.
+002020     CLOSE RESTART-FILE.
+002030 0100-EXIT.
+002040     EXIT.
+002050*----------------------------------------------------------------
+002060*    0140-CHECK-PRIME-FILE TESTS WHETHER THE PRIME-FILE ALREADY
+002070*    HOLDS A COMPLETE, PREVIOUSLY-FINISHED SIEVE FOR AT LEAST
+002080*    SV-MAX NUMBERS, BY READING THE RESERVED TRAILER RECORD AT
+002090*    KEY 0 (SEE PRIMEVSM) AND COMPARING ITS PT-COMPLETED-MAX TO
+002100*    SV-MAX.  THE TRAILER IS ONLY EVER WRITTEN BY
+002110*    0180-WRITE-COMPLETION-MARKER, AFTER A BUILD'S MARKING LOOP
+002120*    AND ITS CHECKPOINT CLEAR HAVE BOTH FINISHED CLEANLY, SO
+002130*    FINDING IT PROVES THE SIEVE IS ACTUALLY COMPLETE -- UNLIKE
+002140*    MERELY FINDING KEY SV-MAX PRESENT, WHICH 0150 ALSO WRITES
+002150*    PARTWAY THROUGH AN INIT THAT MAY NEVER FINISH MARKING.
+002160*    PRIMEVSM IS A PERSISTENT CLUSTER SHARED ACROSS RUNS
+002170*    (DISP=SHR), SO A SECOND SUBMISSION REQUESTING THE SAME OR A
+002180*    SMALLER SV-MAX AFTER A PRIOR CLEAN FINISH MUST NOT REPEAT
+002190*    0150'S WRITES AGAINST KEYS THE CLUSTER ALREADY HOLDS.
+002200*----------------------------------------------------------------
+002210 0140-CHECK-PRIME-FILE.
+002220     MOVE "N" TO SV-FILE-POPULATED-SW.
+002230     MOVE 0 TO PT-KEY.
+002240     READ PRIME-FILE
+002250         INVALID KEY
+002260             CONTINUE
+002270     END-READ.
+002280     IF PV-FILE-STATUS = "00" AND PT-COMPLETED-MAX >= SV-MAX
+002290         MOVE "Y" TO SV-FILE-POPULATED-SW
+002300     END-IF.
+002310 0140-EXIT.
+002320     EXIT.
+002330*----------------------------------------------------------------
+002340*    0150-INITIALIZE-PRIME-FILE WRITES ONE RECORD PER NUMBER FROM
+002350*    1 THROUGH SV-MAX ONTO THE PRIME-FILE, ALL FLAGGED PRIME
+002360*    EXCEPT THE NUMBER 1, BEFORE THE SIEVE MARKS ANY COMPOSITES.
+002370*    A VSAM KSDS HAS NO DEFAULT CONTENT THE WAY AN OCCURS TABLE
+002380*    DOES, SO EVERY KEY THE SIEVE WILL EVER RANDOM-READ OR
+002390*    REWRITE HAS TO EXIST UP FRONT.  A PRIOR RUN MAY HAVE ABENDED
+002400*    PARTWAY THROUGH THIS SAME LOOP (BEFORE 0140 WOULD EVER SEE
+002410*    THE FILE AS POPULATED), LEAVING SOME OF THESE KEYS ALREADY
+002420*    ON THE FILE -- THE WRITE BELOW FALLS BACK TO A REWRITE ON
+002430*    A DUPLICATE KEY SO RESUMING THE INIT IS SAFE EITHER WAY.
+002440*----------------------------------------------------------------
+002450 0150-INITIALIZE-PRIME-FILE.
+002460     PERFORM VARYING PV-NUMBER FROM 1 BY 1
+002470             UNTIL PV-NUMBER > SV-MAX
+002480         IF PV-NUMBER = 1
+002490             SET PV-COMPOSITE TO TRUE
+002500         ELSE
+002510             SET PV-NOT-COMPOSITE TO TRUE
+002520         END-IF
+002530         WRITE PRIME-VSAM-REC
+002540             INVALID KEY
+002550                 REWRITE PRIME-VSAM-REC
+002560         END-WRITE
+002570     END-PERFORM.
+002580 0150-EXIT.
+002590     EXIT.
+002600*----------------------------------------------------------------
+002610*    0160-NEXT-PRIME SEARCHES THE PRIME-FILE FORWARD FROM SV-I TO
+002620*    FIND THE NEXT NUMBER STILL FLAGGED PRIME, LEAVING IT IN SV-J
+002630*    FOR THE CALLER (JUST AS THE OLD "PERFORM VARYING SV-J ...
+002640*    UNTIL PRIME(SV-J) = 0 AND SV-J < 1000000" DID AGAINST THE
+002650*    IN-MEMORY TABLE).  THE SEARCH IS BOUNDED BY SV-MAX THE SAME
+002660*    WAY THE OLD TABLE SEARCH WAS BOUNDED BY THE OCCURS LIMIT, AND
+002670*    AN INVALID-KEY READ OR AN EXHAUSTED SEARCH BOTH COME BACK AS A
+002680*    NONZERO SV-RETURN-CODE RATHER THAN TRUSTING A STALE PV-FLAG.
+002690*    EACH CANDIDATE TESTED BUMPS SV-SEARCH-ITER-COUNT SO THE
+002700*    CALLER CAN TELL CANDIDATE-SEARCH COST APART FROM COMPOSITE-
+002710*    MARKING COST (SV-MARK-ITER-COUNT, BUMPED IN 0170).
+002720*----------------------------------------------------------------
+002730 0160-NEXT-PRIME.
+002740     MOVE SV-I TO SV-J.
+002750     PERFORM WITH TEST AFTER UNTIL PV-NOT-COMPOSITE
+002760             OR SV-J > SV-MAX
+002770         ADD 1 TO SV-SEARCH-ITER-COUNT
+002780         MOVE SV-J TO PV-NUMBER
+002790         READ PRIME-FILE
+002800             INVALID KEY
+002810                 SET PV-NOT-COMPOSITE TO TRUE
+002820                 MOVE 20 TO SV-RETURN-CODE
+002830         END-READ
+002840         IF SV-RETURN-CODE = 0 AND PV-COMPOSITE
+002850             ADD 1 TO SV-J
+002860         END-IF
+002870     END-PERFORM.
+002880     IF SV-RETURN-CODE = 0 AND SV-J > SV-MAX
+002890         MOVE 20 TO SV-RETURN-CODE
+002900     END-IF.
+002910 0160-EXIT.
+002920     EXIT.
+002930*----------------------------------------------------------------
+002940*    0170-MARK-COMPOSITE FLAGS THE NUMBER CURRENTLY IN SV-J AS
+002950*    COMPOSITE ON THE PRIME-FILE (THE VSAM EQUIVALENT OF
+002960*    "SET PRIME(SV-J) TO 1" AGAINST THE OLD TABLE).  SV-J IS
+002970*    ALWAYS WITHIN 1..SV-MAX HERE (THE CALLER'S MARKING LOOP NEVER
+002980*    OFFERS A KEY ABOVE SV-MAX), BUT THE READ IS STILL GUARDED
+002990*    WITH INVALID KEY SO A SURPRISE MISS ABENDS THE BUILD INSTEAD
+003000*    OF REWRITING A RECORD THAT WAS NEVER ACTUALLY READ.
+003010*----------------------------------------------------------------
+003020 0170-MARK-COMPOSITE.
+003030     ADD 1 TO SV-MARK-ITER-COUNT.
+003040     MOVE SV-J TO PV-NUMBER.
+003050     READ PRIME-FILE
+003060         INVALID KEY
+003070             MOVE 20 TO SV-RETURN-CODE
+003080     END-READ.
+003090     IF SV-RETURN-CODE = 0
+003100         SET PV-COMPOSITE TO TRUE
+003110         REWRITE PRIME-VSAM-REC
+003120     END-IF.
+003130 0170-EXIT.
+003140     EXIT.
+003150*----------------------------------------------------------------
+003160*    0180-WRITE-COMPLETION-MARKER RECORDS, ON THE RESERVED
+003170*    TRAILER RECORD AT KEY 0, THE MAX THIS BUILD JUST COMPLETED.
+003180*    CALLED ONLY FROM THE MAINLINE AFTER BOTH THE MARKING LOOP
+003190*    AND 0300-CLEAR-CHECKPOINT HAVE SUCCEEDED, AND ONLY WHEN
+003195*    SV-FILE-POPULATED IS FALSE -- I.E. ONLY WHEN THIS CALL
+003196*    ACTUALLY BUILT (OR RESUMED BUILDING) UP TO SV-MAX.  ON THE
+003197*    SV-FILE-POPULATED SHORTCUT PATH THE TRAILER ALREADY RECORDS
+003198*    A PT-COMPLETED-MAX AT LEAST AS LARGE AS THIS RUN'S SV-MAX
+003199*    (THAT IS WHAT MADE THE SHORTCUT FIRE), SO LEAVING IT ALONE
+003200*    AVOIDS DOWNGRADING THE TRAILER TO A SMALLER VALUE ON A RUN
+003201*    THAT REQUESTED A SMALLER MAX THAN A PRIOR BUILD ALREADY
+003202*    COVERED.  ITS PRESENCE IS A RELIABLE "THIS SIEVE IS ACTUALLY
+003203*    DONE, FOR AT LEAST PT-COMPLETED-MAX NUMBERS" SIGNAL FOR
+003210*    0140-CHECK-PRIME-FILE ON A LATER RUN.
+003220*----------------------------------------------------------------
+003230 0180-WRITE-COMPLETION-MARKER.
+003240     MOVE 0 TO PT-KEY.
+003250     MOVE SV-MAX TO PT-COMPLETED-MAX.
+003260     WRITE PRIME-VSAM-REC
+003270         INVALID KEY
+003280             REWRITE PRIME-VSAM-REC
+003290     END-WRITE.
+003300 0180-EXIT.
+003310     EXIT.
+003320*----------------------------------------------------------------
+003330*    0200-SAVE-CHECKPOINT REWRITES THE RESTART-FILE WITH THE
+003340*    CURRENT SIEVE POINTERS.  THE FILE IS OPENED FRESH EACH TIME
+003350*    SO IT ALWAYS HOLDS EXACTLY ONE, CURRENT CHECKPOINT RECORD.
+003360*----------------------------------------------------------------
+003370 0200-SAVE-CHECKPOINT.
+003380     MOVE SV-MAX TO RS-MAX.
+003390     MOVE SV-I TO RS-I.
+003400     MOVE SV-J TO RS-J.
+003410     OPEN OUTPUT RESTART-FILE.
+003420     WRITE RESTART-REC.
+003430     CLOSE RESTART-FILE.
+003440 0200-EXIT.
+003450     EXIT.
+003460*----------------------------------------------------------------
+003470*    0300-CLEAR-CHECKPOINT EMPTIES THE RESTART-FILE ONCE THE
+003480*    SIEVE HAS BUILT CLEANLY TO COMPLETION, SO A LATER RUN DOES
+003490*    NOT MISTAKE A FINISHED PRIOR RUN FOR ONE TO RESUME.
+003500*----------------------------------------------------------------
+003510 0300-CLEAR-CHECKPOINT.
+003520     OPEN OUTPUT RESTART-FILE.
+003530     CLOSE RESTART-FILE.
+003540 0300-EXIT.
+003550     EXIT.
