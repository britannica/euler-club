@@ -1,120 +1,530 @@
-* Euler 37 in COBOL
-* Try @ https://www.jdoodle.com/execute-cobol-online
-* Remove the comments, because online editors don't let enter the comments in column 0
-
-IDENTIFICATION DIVISION.
-PROGRAM-ID. EULER37.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-
-01  MAX PIC 9(8) VALUE 100000.
-01  PRIME PIC 9 VALUE 0 OCCURS 1000000 TIMES.
-01  I PIC 9(8). 
-01  J PIC 9(8).
-01  K PIC 9(8).
-01  L PIC 9(8).
-01  N PIC 99.
-01  R PIC 9.
-01  S PIC 999999.
-
-PROCEDURE DIVISION.
-    MAIN SECTION.
-
-* build Eratosthenes sieves
-
-    MOVE 1 TO PRIME(1) 
-    MOVE 1 TO I
-    
-    PERFORM UNTIL I > MAX ** 0.5
-        ADD 1 TO I
-        PERFORM VARYING J FROM I BY 1 UNTIL PRIME( J ) = 0 AND J <  1000000 
-        END-PERFORM
-        MOVE J TO I
-        COMPUTE J = J ** 2
-        PERFORM UNTIL J > MAX
-            SET PRIME( J ) TO 1
-            SET J UP BY I
-        END-PERFORM    
-    END-PERFORM    
-    
-* calls Trunc subprogram until n = 11
-
-    MOVE 0 TO N
-    MOVE 0 TO S
-    MOVE 8 TO I
-
-    PERFORM UNTIL N >= 11
-        PERFORM TRUNC
-        IF R = 1 
-            ADD 1 TO N
-            DISPLAY I
-            ADD I TO S
-        END-IF
-        ADD 1 TO I
-    END-PERFORM
-    
-    
-    DISPLAY  S
-    
-STOP RUN.    
-    
-* Checks if a number is truncatable    
-
-    TRUNC.
-        
-* First, from the right: divides the number by 10 until it is = 0
-* Exits the subprogram is one of the divisions is not a prime number
-* (R is the returned value: 1 if it is truncatable, 0 otherwise)
-        
-        MOVE I TO K
-        PERFORM UNTIL K = 0
-            IF PRIME( K ) = 1
-                MOVE 0 TO R
-                EXIT PARAGRAPH
-            END-IF
-            DIVIDE K BY 10 GIVING K
-        END-PERFORM    
-        
-* Now, for the left, more complicated, First we find the size
-* of the number (could have used round(log10(n)+1) but there are issues
-* with rounding the log10 result, I don't have time to investigate
-        
-        MOVE 0 TO J
-        MOVE I TO K
-        
-        PERFORM UNTIL K = 0 
-            ADD 1 TO J
-            DIVIDE K BY 10 GIVING K
-        END-PERFORM
-
-* Here K is the length of the number
-* Value modulo ( 10 ^ length ) is the value without the most significant digit
-
-        PERFORM UNTIL J = 0
-            COMPUTE L = 10 ** ( J - 1 )
-            COMPUTE K = FUNCTION MOD( I, L ) 
-            IF PRIME( K ) = 1
-                MOVE 0 TO R
-                EXIT PARAGRAPH
-            END-IF
-            SUBTRACT 1 FROM J
-        END-PERFORM
-
-        MOVE 1 TO R
-        EXIT PARAGRAPH.
-
----- Output
-
-00000023
-00000037
-00000053
-00000073
-00000313
-00000317
-00000373
-00000797
-00003137
-00003797
-00739397
-748317
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. EULER37.
+000120 AUTHOR. T-SCHEMBRI.
+000130 INSTALLATION. EULER CLUB.
+000140 DATE-WRITTEN. 01/05/2024.
+000150 DATE-COMPILED.
+000160*REMARKS.
+000170*    WEEK 37 SUBMISSION.  FINDS THE FIRST ELEVEN TRUNCATABLE
+000180*    PRIMES (PROJECT EULER PROBLEM 37) AND SUMS THEM.  A
+000190*    TRUNCATABLE PRIME REMAINS PRIME WHEN DIGITS ARE REMOVED
+000200*    ONE AT A TIME FROM EITHER THE LEFT OR THE RIGHT.
+000210*
+000220*    MODIFICATION HISTORY.
+000230*    DATE       INIT  DESCRIPTION
+000240*    ---------  ----  ---------------------------------------
+000250*    01/05/2024 TS    ORIGINAL VERSION.
+000260*    08/08/2026 RTS   ADDED EULER37-OUT DATASET SO RESULTS ARE
+000270*                     ARCHIVED INSTEAD OF JUST DISPLAYED.
+000280*    08/08/2026 RTS   MAX AND THE TARGET TRUNCATABLE-PRIME COUNT
+000290*                     ARE NOW READ FROM A PARAMETER CARD RATHER
+000300*                     THAN HARDCODED.
+000310*    08/08/2026 RTS   SIEVE BUILD MOVED OUT TO THE SHARED
+000320*                     SIEVEGEN SUBPROGRAM (SEE SUBPROGS) AND THE
+000330*                     PRIME TABLE OUT TO COPYBOOK SIEVECPY.
+000340*    08/08/2026 RTS   ADDED A FORMATTED REPORT (EULER37-RPT-FILE)
+000350*                     FOR THE WEEKLY SUBMISSION FILE COPY.
+000360*    08/08/2026 RTS   VALIDATE MAX AGAINST THE PRIME-TABLE OCCURS
+000370*                     BOUND BEFORE THE SIEVE RUNS.
+000380*    08/08/2026 RTS   RECONCILE THE COMPUTED SUM AGAINST THE SHOP
+000390*                     ANSWER-KEY FILE BEFORE STOPPING.
+000400*    08/08/2026 RTS   ADDED SIEVE/TRUNC ITERATION COUNTERS AND
+000410*                     RUN START/END TIMESTAMPS FOR TUNING.
+000420*    08/08/2026 RTS   PRIME LOOKUPS IN 3000-TRUNC NOW GO AGAINST
+000430*                     THE KEYED VSAM PRIME-FILE (PRIMEVSM) BUILT
+000440*                     BY SIEVEGEN INSTEAD OF THE IN-MEMORY
+000450*                     PRIME-TABLE, SO MAX IS NO LONGER LIMITED
+000460*                     TO WHAT FITS IN WORKING STORAGE.
+000470*    08/08/2026 RTS   RAISED THE DEFAULT MAX SO THE STOCK RUN
+000480*                     ACTUALLY COVERS ALL 11 TRUNCATABLE PRIMES;
+000490*                     2000-FIND-TRUNCATABLE-PRIMES NOW STOPS AT
+000500*                     MAX INSTEAD OF SEARCHING PAST THE PRIME-
+000510*                     FILE'S BUILT RANGE, AND 3100-LOOKUP-PRIME
+000520*                     TRAPS AN INVALID-KEY LOOKUP INSTEAD OF
+000530*                     TRUSTING A STALE PV-FLAG.  0100-READ-
+000540*                     PARAMETERS NOW ALSO IGNORES A BLANK PARM
+000550*                     CARD INSTEAD OF MOVING SPACES INTO MAX.
+000560*    08/08/2026 RTS   9999-ABEND NOW CLOSES PRIME-FILE (GUARDED BY
+000570*                     A NEW PRIME-FILE-OPEN SWITCH SO IT IS ONLY
+000580*                     CLOSED IF SIEVEGEN GOT FAR ENOUGH TO OPEN
+000590*                     IT).  EULER37-OUT-FILE AND EULER37-RPT-FILE
+000600*                     NOW CARRY FILE STATUS FIELDS AND ARE CHECKED
+000610*                     RIGHT AFTER THEIR OPENS, MATCHING ANSWER-
+000620*                     KEY-FILE AND PRIME-FILE.  THE FD'S FOR
+000630*                     PARM-FILE, EULER37-OUT-FILE, AND EULER37-
+000640*                     RPT-FILE PICKED UP THE TRAILING PERIOD THE
+000650*                     OTHER TWO ALREADY HAD.  SIEVE-ITER-COUNT
+000660*                     SPLIT INTO SIEVE-SEARCH-ITER-COUNT AND
+000670*                     SIEVE-MARK-ITER-COUNT SO 0500-DISPLAY-
+000680*                     STATISTICS SHOWS CANDIDATE-SEARCH COST
+000690*                     SEPARATELY FROM COMPOSITE-MARKING COST.
+000692*    08/09/2026 RTS   PARM-FILE NOW ALSO CARRIES A FILE STATUS
+000693*                     FIELD (PARM-FILE-STATUS), CHECKED RIGHT
+000694*                     AFTER ITS OPEN, MATCHING THE CONVENTION THE
+000695*                     OTHER FOUR FILES ALREADY FOLLOW.
+000696*    08/09/2026 RTS   SELECT PARM-FILE IS NOW OPTIONAL, AND THE
+000697*                     OPEN-TIME STATUS CHECK ACCEPTS "05" (OPTIONAL
+000698*                     FILE ABSENT) AS WELL AS "00" -- THE ROUND 4
+000699*                     STATUS CHECK ADDED ABOVE HAD UNINTENTIONALLY
+000700*                     TURNED A MISSING PARM CARD INTO A HARD ABEND,
+000701*                     BREAKING THE "MISSING PARM CARD LEAVES THE
+000702*                     COMPILED-IN DEFAULTS STANDING" BEHAVIOR
+000703*                     0100-READ-PARAMETERS WAS ALREADY WRITTEN TO
+000704*                     PROVIDE.  OPEN INPUT PRIME-FILE IS NOW ALSO
+000705*                     CHECKED AGAINST PV-FILE-STATUS, MATCHING THE
+000706*                     OTHER FOUR FILES -- A FAILED OPEN NOW ROUTES
+000707*                     TO 9999-ABEND INSTEAD OF LEAVING PRIME-FILE-
+000708*                     OPEN SET TRUE OVER A FILE THAT NEVER ACTUALLY
+000709*                     OPENED.
+000710*----------------------------------------------------------------
+000720 ENVIRONMENT DIVISION.
+000720 CONFIGURATION SECTION.
+000730 SOURCE-COMPUTER. IBM-370.
+000740 OBJECT-COMPUTER. IBM-370.
+000750 INPUT-OUTPUT SECTION.
+000760 FILE-CONTROL.
+000770     SELECT OPTIONAL PARM-FILE ASSIGN TO PARMIN
+000780         ORGANIZATION IS LINE SEQUENTIAL
+000785         FILE STATUS IS PARM-FILE-STATUS.
+000790     SELECT EULER37-OUT-FILE ASSIGN TO EULEROUT
+000800         ORGANIZATION IS LINE SEQUENTIAL
+000810         FILE STATUS IS EO-FILE-STATUS.
+000820     SELECT EULER37-RPT-FILE ASSIGN TO RPTOUT
+000830         ORGANIZATION IS LINE SEQUENTIAL
+000840         FILE STATUS IS RPT-FILE-STATUS.
+000850     SELECT ANSWER-KEY-FILE ASSIGN TO ANSKEY
+000860         ORGANIZATION IS LINE SEQUENTIAL
+000870         FILE STATUS IS ANSKEY-FILE-STATUS.
+000880     SELECT PRIME-FILE ASSIGN TO PRIMEVSM
+000890         ORGANIZATION IS INDEXED
+000900         ACCESS MODE IS RANDOM
+000910         RECORD KEY IS PV-NUMBER
+000920         FILE STATUS IS PV-FILE-STATUS.
+000930*----------------------------------------------------------------
+000940 DATA DIVISION.
+000950 FILE SECTION.
+000960 FD  PARM-FILE.
+000970 01  PARM-REC.
+000980     05  PM-MAX              PIC 9(08).
+000990     05  FILLER              PIC X(02)   VALUE SPACES.
+001000     05  PM-TARGET-COUNT     PIC 99.
+001010     05  FILLER              PIC X(68).
+001020 FD  EULER37-OUT-FILE.
+001030 01  EULER37-OUT-REC.
+001040     05  EO-SEQ-NO           PIC 9(04).
+001050     05  FILLER              PIC X(02)   VALUE SPACES.
+001060     05  EO-PRIME-VALUE      PIC 9(08).
+001070     05  FILLER              PIC X(02)   VALUE SPACES.
+001080     05  EO-RUNNING-SUM      PIC 9(08).
+001090 FD  EULER37-RPT-FILE.
+001100 01  EULER37-RPT-REC         PIC X(80).
+001110 FD  ANSWER-KEY-FILE.
+001120 01  ANSKEY-REC.
+001130     05  AK-PROBLEM-NO       PIC 9(04).
+001140     05  FILLER              PIC X(02)   VALUE SPACES.
+001150     05  AK-EXPECTED-ANSWER  PIC 9(08).
+001160 FD  PRIME-FILE.
+001170 COPY PRIMEVSM.
+001180*----------------------------------------------------------------
+001190 WORKING-STORAGE SECTION.
+001200 01  MAX                     PIC 9(08)   VALUE 800000.
+001210 01  TARGET-COUNT            PIC 99      VALUE 11.
+001220 01  PARM-EOF-SW             PIC X       VALUE "N".
+001230     88  PARM-EOF                        VALUE "Y".
+001240 01  SIEVE-RETURN-CODE       PIC 99.
+001250 01  PRIME-FILE-BOUND        PIC 9(08)   VALUE 1000000.
+001260 01  PROBLEM-NUMBER          PIC 9(04)   VALUE 0037.
+001270 01  ANSKEY-FILE-STATUS      PIC XX.
+001275 01  PARM-FILE-STATUS        PIC XX.
+001280 01  EO-FILE-STATUS          PIC XX.
+001290 01  RPT-FILE-STATUS         PIC XX.
+001300 01  PV-FILE-STATUS          PIC XX.
+001310 01  ANSKEY-EOF-SW           PIC X       VALUE "N".
+001320     88  ANSKEY-EOF                      VALUE "Y".
+001330 01  ANSKEY-FOUND-SW         PIC X       VALUE "N".
+001340     88  ANSKEY-FOUND                    VALUE "Y".
+001350 01  PRIME-FILE-OPEN-SW      PIC X       VALUE "N".
+001360     88  PRIME-FILE-OPEN                 VALUE "Y".
+001370 01  RUN-START-TIME          PIC 9(08).
+001380 01  RUN-END-TIME            PIC 9(08).
+001390 01  SIEVE-SEARCH-ITER-COUNT PIC 9(09)   COMP.
+001400 01  SIEVE-MARK-ITER-COUNT   PIC 9(09)   COMP.
+001410 01  TRUNC-INVOKE-COUNT      PIC 9(09)   COMP.
+001420 01  TRUNC-DIGIT-ITER-COUNT  PIC 9(09)   COMP.
+001430 01  RPT-TODAY.
+001440     05  RPT-TODAY-YY        PIC 99.
+001450     05  RPT-TODAY-MM        PIC 99.
+001460     05  RPT-TODAY-DD        PIC 99.
+001470 01  RPT-RUN-DATE            PIC X(08).
+001480 01  RPT-HDR1-LINE.
+001490     05  FILLER              PIC X(37)
+001500         VALUE "EULER CLUB - PROJECT EULER PROBLEM 37".
+001510     05  FILLER              PIC X(43)   VALUE SPACES.
+001520 01  RPT-HDR2-LINE.
+001530     05  FILLER              PIC X(10)   VALUE "RUN DATE: ".
+001540     05  RH-RUN-DATE         PIC X(08).
+001550     05  FILLER              PIC X(62)   VALUE SPACES.
+001560 01  RPT-HDR3-LINE.
+001570     05  FILLER              PIC X(06)   VALUE "SEQ".
+001580     05  FILLER              PIC X(06)   VALUE SPACES.
+001590     05  FILLER              PIC X(14)   VALUE "TRUNC PRIME".
+001600     05  FILLER              PIC X(14)   VALUE "RUNNING SUM".
+001610     05  FILLER              PIC X(40)   VALUE SPACES.
+001620 01  RPT-DETAIL-LINE.
+001630     05  RD-SEQ-NO           PIC ZZZ9.
+001640     05  FILLER              PIC X(08)   VALUE SPACES.
+001650     05  RD-PRIME-VALUE      PIC ZZZZZZZ9.
+001660     05  FILLER              PIC X(07)   VALUE SPACES.
+001670     05  RD-RUNNING-SUM      PIC ZZZZZZZ9.
+001680     05  FILLER              PIC X(45)   VALUE SPACES.
+001690 01  RPT-TOTAL-LINE.
+001700     05  FILLER              PIC X(20)
+001710         VALUE "SUM OF PRIMES FOUND:".
+001720     05  FILLER              PIC X(02)   VALUE SPACES.
+001730     05  RT-SUM              PIC ZZZZZ9.
+001740     05  FILLER              PIC X(52)   VALUE SPACES.
+001750 01  I                       PIC 9(08).
+001760 01  J                       PIC 9(08).
+001770 01  K                       PIC 9(08).
+001780 01  L                       PIC 9(08).
+001790 01  N                       PIC 99.
+001800 01  R                       PIC 9.
+001810 01  SUM-S                   PIC 9(06).
+001820*----------------------------------------------------------------
+001830 PROCEDURE DIVISION.
+001840 0000-MAINLINE SECTION.
+001850 0000-START.
+001860     ACCEPT RUN-START-TIME FROM TIME.
+001870     OPEN INPUT PARM-FILE.
+001871     IF PARM-FILE-STATUS NOT = "00"
+001872        AND PARM-FILE-STATUS NOT = "05"
+001873         DISPLAY "EULER37: PARM-FILE OPEN FAILED, STATUS "
+001874                 PARM-FILE-STATUS
+001875         MOVE 16 TO RETURN-CODE
+001876         STOP RUN
+001877     END-IF.
+001880     PERFORM 0100-READ-PARAMETERS THRU 0100-EXIT.
+001890     CLOSE PARM-FILE.
+001900
+001910     PERFORM 0150-VALIDATE-MAX THRU 0150-EXIT.
+001920
+001930     OPEN OUTPUT EULER37-OUT-FILE.
+001940     IF EO-FILE-STATUS NOT = "00"
+001950         DISPLAY "EULER37: EULER37-OUT-FILE OPEN FAILED, STATUS "
+001960                 EO-FILE-STATUS
+001970         MOVE 16 TO RETURN-CODE
+001980         STOP RUN
+001990     END-IF.
+002000     MOVE SPACES TO EULER37-OUT-REC.
+002010     OPEN OUTPUT EULER37-RPT-FILE.
+002020     IF RPT-FILE-STATUS NOT = "00"
+002030         DISPLAY "EULER37: EULER37-RPT-FILE OPEN FAILED, STATUS "
+002040                 RPT-FILE-STATUS
+002050         MOVE 16 TO RETURN-CODE
+002060         CLOSE EULER37-OUT-FILE
+002070         STOP RUN
+002080     END-IF.
+002090     PERFORM 0200-WRITE-REPORT-HEADING THRU 0200-EXIT.
+002100
+002110     PERFORM 1000-BUILD-SIEVE THRU 1000-EXIT.
+002120     OPEN INPUT PRIME-FILE.
+002122     IF PV-FILE-STATUS NOT = "00"
+002124         DISPLAY "EULER37: PRIME-FILE OPEN FAILED, STATUS "
+002126                 PV-FILE-STATUS
+002128         MOVE 20 TO SIEVE-RETURN-CODE
+002130         GO TO 9999-ABEND
+002132     END-IF.
+002134     SET PRIME-FILE-OPEN TO TRUE.
+002140     PERFORM 2000-FIND-TRUNCATABLE-PRIMES THRU 2000-EXIT.
+002150
+002160     DISPLAY SUM-S.
+002170     PERFORM 0300-WRITE-REPORT-TOTAL THRU 0300-EXIT.
+002180     PERFORM 0400-RECONCILE-ANSWER THRU 0400-EXIT.
+002190     ACCEPT RUN-END-TIME FROM TIME.
+002200     PERFORM 0500-DISPLAY-STATISTICS THRU 0500-EXIT.
+002210
+002220     CLOSE EULER37-OUT-FILE.
+002230     CLOSE EULER37-RPT-FILE.
+002240     CLOSE PRIME-FILE.
+002250
+002260 0000-MAINLINE-EXIT.
+002270     STOP RUN.
+002280*----------------------------------------------------------------
+002290*    0100-READ-PARAMETERS READS THE ONE PARAMETER CARD THAT
+002300*    DRIVES THIS RUN: THE SIEVE UPPER BOUND (PM-MAX) AND THE
+002310*    NUMBER OF TRUNCATABLE PRIMES TO FIND (PM-TARGET-COUNT).
+002320*    IF THE PARM FILE IS EMPTY, MISSING, OR PRESENT BUT BLANK,
+002330*    THE VALUES ALREADY IN MAX AND TARGET-COUNT (THE TRADITIONAL
+002340*    PROBLEM-37 DEFAULTS) ARE LEFT UNCHANGED.
+002350*----------------------------------------------------------------
+002360 0100-READ-PARAMETERS.
+002370     READ PARM-FILE
+002380         AT END
+002390             SET PARM-EOF TO TRUE
+002400             GO TO 0100-EXIT
+002410     END-READ.
+002420
+002430     IF PARM-REC = SPACES
+002440         GO TO 0100-EXIT
+002450     END-IF.
+002460     MOVE PM-MAX TO MAX.
+002470     MOVE PM-TARGET-COUNT TO TARGET-COUNT.
+002480 0100-EXIT.
+002490     EXIT.
+002500*----------------------------------------------------------------
+002510*    0150-VALIDATE-MAX MAKES SURE THE MAX JUST ESTABLISHED BY
+002520*    THE PARAMETER CARD (OR ITS DEFAULT) WILL NOT DRIVE A SIEVE
+002530*    PAST PRIME-FILE-BOUND, THE SHOP-IMPOSED CEILING ON HOW BIG
+002540*    A PRIME-FILE THIS RUN WILL BUILD.  A MAX THAT IS TOO LARGE
+002550*    ABORTS THE RUN CLEANLY HERE RATHER THAN LETTING SIEVEGEN
+002560*    SPEND A LOT OF VSAM I/O ON A RUN NO ONE ASKED FOR.
+002570*----------------------------------------------------------------
+002580 0150-VALIDATE-MAX.
+002590     IF MAX > PRIME-FILE-BOUND
+002600         DISPLAY "EULER37: MAX OF " MAX
+002610                 " EXCEEDS THE PRIME FILE BOUND OF "
+002620                 PRIME-FILE-BOUND
+002630         MOVE 16 TO RETURN-CODE
+002640         STOP RUN
+002650     END-IF.
+002660 0150-EXIT.
+002670     EXIT.
+002680*----------------------------------------------------------------
+002690*    0200-WRITE-REPORT-HEADING WRITES THE PAGE HEADING AND
+002700*    COLUMN HEADINGS FOR THE WEEK'S SUBMISSION REPORT, ANCHORED
+002710*    BY TODAY'S RUN DATE.
+002720*----------------------------------------------------------------
+002730 0200-WRITE-REPORT-HEADING.
+002740     ACCEPT RPT-TODAY FROM DATE.
+002750     STRING RPT-TODAY-MM "/" RPT-TODAY-DD "/" RPT-TODAY-YY
+002760         DELIMITED BY SIZE INTO RH-RUN-DATE
+002770     END-STRING.
+002780
+002790     WRITE EULER37-RPT-REC FROM RPT-HDR1-LINE.
+002800     WRITE EULER37-RPT-REC FROM RPT-HDR2-LINE.
+002810     WRITE EULER37-RPT-REC FROM RPT-HDR3-LINE.
+002820 0200-EXIT.
+002830     EXIT.
+002840*----------------------------------------------------------------
+002850*    0300-WRITE-REPORT-TOTAL WRITES THE CLOSING TOTAL LINE ONCE
+002860*    ALL TARGET-COUNT TRUNCATABLE PRIMES HAVE BEEN FOUND.
+002870*----------------------------------------------------------------
+002880 0300-WRITE-REPORT-TOTAL.
+002890     MOVE SUM-S TO RT-SUM.
+002900     WRITE EULER37-RPT-REC FROM RPT-TOTAL-LINE.
+002910 0300-EXIT.
+002920     EXIT.
+002930*----------------------------------------------------------------
+002940*    0400-RECONCILE-ANSWER LOOKS UP PROBLEM-NUMBER IN THE SHOP
+002950*    ANSWER-KEY FILE AND DISPLAYS WHETHER THE SUM JUST COMPUTED
+002960*    MATCHES THE KNOWN ANSWER, SO A BAD SIEVE OR TRUNC EDIT DOES
+002970*    NOT SILENTLY SHIP A WRONG WEEKLY SUBMISSION.  IF THE ANSWER
+002980*    KEY FILE OR ENTRY IS NOT AVAILABLE, RECONCILIATION IS
+002990*    SKIPPED RATHER THAN FAILING THE RUN.
+003000*----------------------------------------------------------------
+003010 0400-RECONCILE-ANSWER.
+003020     OPEN INPUT ANSWER-KEY-FILE.
+003030     IF ANSKEY-FILE-STATUS NOT = "00"
+003040         DISPLAY "EULER37: ANSWER KEY FILE NOT AVAILABLE, "
+003050                 "RECONCILIATION SKIPPED"
+003060         GO TO 0400-EXIT
+003070     END-IF.
+003080
+003090     PERFORM UNTIL ANSKEY-EOF OR ANSKEY-FOUND
+003100         READ ANSWER-KEY-FILE
+003110             AT END
+003120                 SET ANSKEY-EOF TO TRUE
+003130             NOT AT END
+003140                 IF AK-PROBLEM-NO = PROBLEM-NUMBER
+003150                     SET ANSKEY-FOUND TO TRUE
+003160                 END-IF
+003170         END-READ
+003180     END-PERFORM.
+003190
+003200     CLOSE ANSWER-KEY-FILE.
+003210
+003220     IF NOT ANSKEY-FOUND
+003230         DISPLAY "EULER37: NO ANSWER KEY ENTRY FOR PROBLEM "
+003240                 PROBLEM-NUMBER
+003250         GO TO 0400-EXIT
+003260     END-IF.
+003270
+003280     IF AK-EXPECTED-ANSWER = SUM-S
+003290         DISPLAY "EULER37: RECONCILIATION MATCH -- SUM = " SUM-S
+003300     ELSE
+003310         DISPLAY "EULER37: RECONCILIATION MISMATCH -- COMPUTED "
+003320                 SUM-S " EXPECTED " AK-EXPECTED-ANSWER
+003330     END-IF.
+003340 0400-EXIT.
+003350     EXIT.
+003360*----------------------------------------------------------------
+003370*    0500-DISPLAY-STATISTICS SHOWS HOW MUCH WORK THE SIEVE AND
+003380*    TRUNC LOGIC DID AND HOW LONG THE RUN TOOK, SO A RAISED MAX
+003390*    CAN BE TUNED WITH SOME IDEA OF WHERE THE TIME IS GOING.
+003400*----------------------------------------------------------------
+003410 0500-DISPLAY-STATISTICS.
+003420     DISPLAY "EULER37: SIEVE SEARCH ITERATIONS = "
+003430             SIEVE-SEARCH-ITER-COUNT.
+003440     DISPLAY "EULER37: SIEVE MARK ITERATIONS = "
+003450             SIEVE-MARK-ITER-COUNT.
+003460     DISPLAY "EULER37: TRUNC INVOCATIONS = "
+003470     TRUNC-INVOKE-COUNT.
+003480     DISPLAY "EULER37: TRUNC DIGIT ITERATIONS = "
+003490             TRUNC-DIGIT-ITER-COUNT.
+003500     DISPLAY "EULER37: RUN START TIME = " RUN-START-TIME.
+003510     DISPLAY "EULER37: RUN END TIME   = " RUN-END-TIME.
+003520 0500-EXIT.
+003530     EXIT.
+003540*----------------------------------------------------------------
+003550*    1000-BUILD-SIEVE BUILDS THE ERATOSTHENES SIEVE OF PRIMES UP
+003560*    TO MAX ONTO THE KEYED PRIME-FILE (PRIMEVSM), VIA THE SHARED
+003570*    SIEVEGEN SUBPROGRAM.  PV-FLAG = 1 MEANS THE NUMBER IS
+003580*    COMPOSITE (THE FILE IS USED AS A "NOT-PRIME" FLAG).
+003590*----------------------------------------------------------------
+003600 1000-BUILD-SIEVE.
+003610     CALL "SIEVEGEN" USING MAX, SIEVE-RETURN-CODE,
+003620             SIEVE-SEARCH-ITER-COUNT, SIEVE-MARK-ITER-COUNT.
+003630     IF SIEVE-RETURN-CODE NOT = 0
+003640         GO TO 9999-ABEND
+003650     END-IF.
+003660 1000-EXIT.
+003670     EXIT.
+003680*----------------------------------------------------------------
+003690*    2000-FIND-TRUNCATABLE-PRIMES WALKS CANDIDATE VALUES FROM
+003700*    I = 8 UPWARD, CALLING 3000-TRUNC ON EACH ONE, UNTIL ELEVEN
+003710*    TRUNCATABLE PRIMES HAVE BEEN FOUND.  EACH HIT IS ARCHIVED
+003720*    TO EULER37-OUT-FILE AND ADDED TO THE RUNNING SUM SUM-S.  THE
+003730*    SEARCH NEVER WALKS PAST MAX -- EVERY KEY 3000-TRUNC CAN LOOK
+003740*    UP ON THE PRIME-FILE LIVES IN 1..MAX, SO IF TARGET-COUNT
+003750*    TRUNCATABLE PRIMES AREN'T ALL FOUND BY THE TIME I REACHES
+003760*    MAX, THAT IS A CONFIGURATION PROBLEM (MAX TOO SMALL FOR THE
+003770*    REQUESTED TARGET-COUNT) AND THE RUN ABENDS RATHER THAN
+003780*    SEARCHING OFF THE END OF THE PRIME-FILE.
+003790*----------------------------------------------------------------
+003800 2000-FIND-TRUNCATABLE-PRIMES.
+003810     MOVE 0 TO N.
+003820     MOVE 0 TO SUM-S.
+003830     MOVE 8 TO I.
+003840
+003850     PERFORM UNTIL N >= TARGET-COUNT OR I > MAX
+003860         PERFORM 3000-TRUNC THRU 3000-EXIT
+003870         IF R = 1
+003880             ADD 1 TO N
+003890             DISPLAY I
+003900             ADD I TO SUM-S
+003910             MOVE N TO EO-SEQ-NO
+003920             MOVE I TO EO-PRIME-VALUE
+003930             MOVE SUM-S TO EO-RUNNING-SUM
+003940             WRITE EULER37-OUT-REC
+003950             MOVE N TO RD-SEQ-NO
+003960             MOVE I TO RD-PRIME-VALUE
+003970             MOVE SUM-S TO RD-RUNNING-SUM
+003980             WRITE EULER37-RPT-REC FROM RPT-DETAIL-LINE
+003990         END-IF
+004000         ADD 1 TO I
+004010     END-PERFORM.
+004020
+004030     IF N < TARGET-COUNT
+004040         DISPLAY "EULER37: ONLY FOUND " N " OF " TARGET-COUNT
+004050                 " TRUNCATABLE PRIMES WITHIN MAX = " MAX
+004060         MOVE 20 TO SIEVE-RETURN-CODE
+004070         GO TO 9999-ABEND
+004080     END-IF.
+004090 2000-EXIT.
+004100     EXIT.
+004110*----------------------------------------------------------------
+004120*    3000-TRUNC CHECKS WHETHER I IS A TRUNCATABLE PRIME.
+004130*    FIRST, FROM THE RIGHT: DIVIDES THE NUMBER BY 10 UNTIL IT
+004140*    IS = 0, EXITING IF ANY INTERMEDIATE VALUE IS COMPOSITE.
+004150*    (R IS THE RETURNED FLAG: 1 IF TRUNCATABLE, 0 OTHERWISE.)
+004160*----------------------------------------------------------------
+004170 3000-TRUNC.
+004180     ADD 1 TO TRUNC-INVOKE-COUNT.
+004190     MOVE I TO K.
+004200     PERFORM UNTIL K = 0
+004210         ADD 1 TO TRUNC-DIGIT-ITER-COUNT
+004220         MOVE K TO PV-NUMBER
+004230         PERFORM 3100-LOOKUP-PRIME THRU 3100-EXIT
+004240         IF PV-COMPOSITE
+004250             MOVE 0 TO R
+004260             GO TO 3000-EXIT
+004270         END-IF
+004280         DIVIDE K BY 10 GIVING K
+004290     END-PERFORM.
+004300*
+004310*    NOW FROM THE LEFT, WHICH IS MORE INVOLVED.  FIRST FIND THE
+004320*    SIZE OF THE NUMBER (COULD HAVE USED A LOG10, BUT INTEGER
+004330*    DIVISION SIDESTEPS ROUNDING ISSUES AT THE EDGES).
+004340*
+004350     MOVE 0 TO J.
+004360     MOVE I TO K.
+004370
+004380     PERFORM UNTIL K = 0
+004390         ADD 1 TO TRUNC-DIGIT-ITER-COUNT
+004400         ADD 1 TO J
+004410         DIVIDE K BY 10 GIVING K
+004420     END-PERFORM.
+004430*
+004440*    HERE J IS THE LENGTH OF THE NUMBER.  I MODULO (10 ** LEN)
+004450*    IS THE VALUE WITH THE LEADING DIGIT STRIPPED OFF.  THE LOOP
+004460*    STOPS AT J = 1 (THE LAST, SINGLE-DIGIT TRUNCATION) RATHER
+004470*    THAN J = 0 -- AT J = 1, 10 ** (J - 1) IS 1, AND I MODULO 1
+004480*    IS ALWAYS 0, WHICH WOULD LOOK UP THE NUMBER 0 ON THE
+004490*    PRIME-FILE FOR EVERY CANDIDATE, A KEY THAT DOES NOT EXIST.
+004500*
+004510     PERFORM UNTIL J = 1
+004520         ADD 1 TO TRUNC-DIGIT-ITER-COUNT
+004530         COMPUTE L = 10 ** (J - 1)
+004540         COMPUTE K = FUNCTION MOD(I, L)
+004550         MOVE K TO PV-NUMBER
+004560         PERFORM 3100-LOOKUP-PRIME THRU 3100-EXIT
+004570         IF PV-COMPOSITE
+004580             MOVE 0 TO R
+004590             GO TO 3000-EXIT
+004600         END-IF
+004610         SUBTRACT 1 FROM J
+004620     END-PERFORM.
+004630
+004640     MOVE 1 TO R.
+004650 3000-EXIT.
+004660     EXIT.
+004670*----------------------------------------------------------------
+004680*    3100-LOOKUP-PRIME READS THE KEYED PRIME-FILE FOR THE NUMBER
+004690*    ALREADY MOVED TO PV-NUMBER, LEAVING PV-COMPOSITE/
+004700*    PV-NOT-COMPOSITE SET FOR THE CALLER TO TEST.  EVERY NUMBER
+004710*    FROM 1 THROUGH MAX WAS WRITTEN BY SIEVEGEN AND
+004720*    2000-FIND-TRUNCATABLE-PRIMES NEVER OFFERS A KEY OUTSIDE
+004730*    1..MAX, SO THE KEY SHOULD ALWAYS BE FOUND -- BUT THE READ IS
+004740*    STILL GUARDED WITH INVALID KEY SO A LOOKUP THAT SOMEHOW MISSES
+004750*    ABENDS CLEANLY INSTEAD OF JUDGING PRIMALITY ON A STALE
+004760*    PV-FLAG LEFT OVER FROM THE PRIOR SUCCESSFUL READ.
+004770*----------------------------------------------------------------
+004780 3100-LOOKUP-PRIME.
+004790     READ PRIME-FILE
+004800         INVALID KEY
+004810             DISPLAY "EULER37: PRIME-FILE KEY NOT FOUND FOR "
+004820                     PV-NUMBER
+004830             MOVE 20 TO SIEVE-RETURN-CODE
+004840             GO TO 9999-ABEND
+004850     END-READ.
+004860 3100-EXIT.
+004870     EXIT.
+004880*----------------------------------------------------------------
+004890*    9999-ABEND IS THE COMMON ERROR EXIT.  ANY STEP THAT FAILS
+004900*    (E.G. SIEVEGEN REPORTING A BAD RETURN CODE) BRANCHES HERE
+004910*    SO THE OUTPUT DATASET IS CLOSED AND A NONZERO RETURN-CODE
+004920*    IS SET FOR THE JCL STEP THAT RAN THIS PROGRAM TO TEST.
+004930*    A FAILURE BEFORE SIEVEGEN HAS RUN NEVER OPENS PRIME-FILE, SO
+004940*    THE CLOSE BELOW IS GUARDED BY PRIME-FILE-OPEN RATHER THAN
+004950*    CLOSING A FILE THAT WAS NEVER OPENED.
+004960*----------------------------------------------------------------
+004970 9999-ABEND.
+004980     DISPLAY "EULER37: ABNORMAL TERMINATION, SIEVE RC = "
+004990             SIEVE-RETURN-CODE.
+005000     MOVE 16 TO RETURN-CODE.
+005010     IF PRIME-FILE-OPEN
+005020         CLOSE PRIME-FILE
+005030     END-IF.
+005040     CLOSE EULER37-OUT-FILE.
+005050     CLOSE EULER37-RPT-FILE.
+005060     STOP RUN.
